@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200* CKPTREC   - RESTART CHECKPOINT RECORD LAYOUT                   *
+000300*                                                                *
+000400* ONE RECORD, REWRITTEN AFTER EVERY COMPLETED OUTPUT ROW, SO A   *
+000500* BOUNCED OR ABENDED JOB CAN BE RESUBMITTED AND PICK UP AT THE   *
+000600* NEXT ROW INSTEAD OF RECOMPUTING THE WHOLE VIEWPORT.            *
+000700*                                                                *
+000800* MOD LOG                                                        *
+000900* DATE       INIT DESCRIPTION                                    *
+001000* 2026-08-09 RLH  ORIGINAL.                                      *
+001010* 2026-08-09 RLH  ADDED CKPT-START-TIME SO THE ORIGINAL RUN'S     *
+001020*                  START TIME SURVIVES A BOUNCE AND THE TRAILER  *
+001030*                  CAN REPORT TRUE END-TO-END ELAPSED TIME        *
+001040*                  INSTEAD OF JUST THE FINAL LEG'S.               *
+001100*****************************************************************
+001200 01  CKPT-RECORD.
+001300     05  CKPT-REGION-LABEL   PIC X(20).
+001400     05  CKPT-LAST-Y         PIC S9(3) SIGN IS LEADING SEPARATE.
+001500     05  CKPT-REL-ROW-NUM    PIC 9(8).
+001550     05  CKPT-START-TIME     PIC 9(8).
+001600     05  FILLER              PIC X(02).
