@@ -0,0 +1,34 @@
+000100*****************************************************************
+000200* SUMREC    - RUN-SUMMARY HEADER / TRAILER RECORD LAYOUT         *
+000300*                                                                *
+000400* ONE HEADER RECORD IS WRITTEN BEFORE THE ART (OR PIXEL EXPORT)  *
+000500* AND ONE TRAILER RECORD IS WRITTEN AFTER IT, SO A RUN CAN BE    *
+000600* AUDITED WITHOUT EYEBALLING SYSOUT AND TWO RUNS OF THE SAME     *
+000700* REGION CAN BE COMPARED FOR DRIFT.                              *
+000800*                                                                *
+000900* ESCAPED POINTS ARE BUCKETED INTO SUM-ESCAPE-BUCKET, PROPORTION-*
+001000* ATELY ACROSS THE RUN'S MAX-ITER, THE SAME WAY SHDRAMP SCALES   *
+001100* ITS SHADING CHARACTERS. POINTS THAT NEVER ESCAPED ARE COUNTED  *
+001200* SEPARATELY IN SUM-IN-SET-COUNT.                                *
+001300*                                                                *
+001400* MOD LOG                                                        *
+001500* DATE       INIT DESCRIPTION                                    *
+001600* 2026-08-09 RLH  ORIGINAL.                                      *
+001700*****************************************************************
+001800 01  SUM-RECORD.
+001900     05  SUM-RECORD-TYPE     PIC X(01).
+002000         88  SUM-TYPE-HEADER         VALUE "H".
+002050         88  SUM-TYPE-RESTART        VALUE "R".
+002100         88  SUM-TYPE-TRAILER        VALUE "T".
+002200     05  SUM-REGION-LABEL    PIC X(20).
+002300     05  SUM-Y-LOW           PIC S9(3) SIGN IS LEADING SEPARATE.
+002400     05  SUM-Y-HIGH          PIC S9(3) SIGN IS LEADING SEPARATE.
+002500     05  SUM-X-LOW           PIC S9(3) SIGN IS LEADING SEPARATE.
+002600     05  SUM-X-HIGH          PIC S9(3) SIGN IS LEADING SEPARATE.
+002700     05  SUM-MAX-ITER        PIC 9(4).
+002800     05  SUM-START-TIME      PIC 9(8).
+002900     05  SUM-END-TIME        PIC 9(8).
+003000     05  SUM-ELAPSED-SECS    PIC 9(6)V9(2).
+003100     05  SUM-IN-SET-COUNT    PIC 9(7).
+003200     05  SUM-ESCAPE-BUCKET   OCCURS 10 TIMES PIC 9(7).
+003300     05  FILLER              PIC X(10).
