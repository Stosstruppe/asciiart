@@ -0,0 +1,29 @@
+000100*****************************************************************
+000200* PIXREC    - DELIMITED PIXEL-EXPORT RECORD LAYOUT               *
+000300*                                                                *
+000400* WRITTEN ONE PER PIXEL WHEN CTL-OUTPUT-MODE IS "D" INSTEAD OF   *
+000500* THE SHADED-CHARACTER ART ROW, SO A DOWNSTREAM ANALYSIS TOOL    *
+000600* CAN WORK FROM THE RAW ROW, COLUMN, COMPLEX-PLANE COORDINATE    *
+000700* AND ESCAPE-ITERATION COUNT INSTEAD OF A RENDERED GLYPH.        *
+000800*                                                                *
+000900* A PIXEL THAT NEVER ESCAPED CARRIES CTL-MAX-ITER AS ITS COUNT.  *
+001000*                                                                *
+001100* MOD LOG                                                        *
+001200* DATE       INIT DESCRIPTION                                    *
+001300* 2026-08-09 RLH  ORIGINAL.                                      *
+001400*****************************************************************
+001500 01  PIX-RECORD.
+001600     05  PIX-ROW             PIC S9(3)
+001610                             SIGN IS LEADING SEPARATE.
+001700     05  FILLER              PIC X(01) VALUE ",".
+001800     05  PIX-COL             PIC S9(3)
+001810                             SIGN IS LEADING SEPARATE.
+001900     05  FILLER              PIC X(01) VALUE ",".
+002000     05  PIX-CA              PIC S99V9(5)
+002010                             SIGN IS LEADING SEPARATE.
+002100     05  FILLER              PIC X(01) VALUE ",".
+002200     05  PIX-CB              PIC S99V9(5)
+002210                             SIGN IS LEADING SEPARATE.
+002300     05  FILLER              PIC X(01) VALUE ",".
+002400     05  PIX-ITER-COUNT      PIC 9(4).
+002500     05  FILLER              PIC X(10).
