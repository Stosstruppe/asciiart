@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200* SHDRAMP   - CHARACTER DENSITY GRADIENT FOR ESCAPE-TIME SHADING *
+000300*                                                                *
+000400* REPLACES THE OLD 16-POSITION HEX RAMP ("0123456789ABCDEF")     *
+000500* WITH A CALLER-SUPPLIABLE DENSITY RAMP. THE DEFAULT RAMP BELOW  *
+000600* RUNS FROM SPARSE TO DENSE THE WAY A LINE PRINTER OR TERMINAL   *
+000700* ACTUALLY RENDERS THE CHARACTERS, RATHER THAN RELYING ON HEX    *
+000800* DIGIT ORDER. THE RAMP IS NOT TIED TO A FIXED LENGTH - A POINT'S*
+000900* ESCAPE ITERATION IS SCALED AGAINST SHADE-CHAR-COUNT AND THE    *
+001000* RUN'S MAX-ITER SO THE SAME RAMP WORKS NO MATTER HOW DEEP THE   *
+001100* CONTROL CARD PUSHES THE ITERATION CAP.                         *
+001200*                                                                *
+001300* MOD LOG                                                        *
+001400* DATE       INIT DESCRIPTION                                    *
+001500* 2026-08-09 RLH  ORIGINAL - REPLACES THE 77-LEVEL HEX RAMP      *
+001600*                  FORMERLY DECLARED DIRECTLY IN ASCIIART.       *
+001700*****************************************************************
+001800 01  SHADE-RAMP-AREA.
+001900     05  SHADE-CHAR-COUNT    PIC 9(3)    VALUE 010.
+002000     05  SHADE-CHARS         PIC X(32)
+002100                             VALUE " .:-=+*#%@".
