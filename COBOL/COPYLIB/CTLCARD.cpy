@@ -0,0 +1,35 @@
+000100*****************************************************************
+000200* CTLCARD   - RENDER CONTROL CARD / REGION PARAMETER LAYOUT      *
+000300*                                                                *
+000400* ONE 80-BYTE CARD IMAGE DESCRIBES A SINGLE RENDER REQUEST:      *
+000500* THE VIEWPORT BOUNDS, THE TWO AXIS SCALE FACTORS, THE ESCAPE-   *
+000600* ITERATION CAP, THE DIVERGENCE (ESCAPE) RADIUS, THE OUTPUT      *
+000700* MODE SWITCH AND A FREE-FORM REGION LABEL USED TO NAME THE      *
+000800* OUTPUT DATASETS WHEN A RUN IS DRIVEN BY ASCIIDRV.              *
+000900*                                                                *
+001000* MOD LOG                                                        *
+001100* DATE       INIT DESCRIPTION                                    *
+001200* 2026-08-09 RLH  ORIGINAL - REPLACES HARD-CODED WORKING-STORAGE *
+001300*                  VIEWPORT LIMITS AND SCALE FACTORS.            *
+001400*****************************************************************
+001500 01  CTL-CARD-AREA.
+001600     05  CTL-Y-LOW           PIC S9(3)
+001700                             SIGN IS LEADING SEPARATE.
+001800     05  CTL-Y-HIGH          PIC S9(3)
+001900                             SIGN IS LEADING SEPARATE.
+002000     05  CTL-X-LOW           PIC S9(3)
+002100                             SIGN IS LEADING SEPARATE.
+002200     05  CTL-X-HIGH          PIC S9(3)
+002300                             SIGN IS LEADING SEPARATE.
+002400     05  CTL-CA-SCALE        PIC S9V9(5)
+002500                             SIGN IS LEADING SEPARATE.
+002600     05  CTL-CB-SCALE        PIC S9V9(5)
+002700                             SIGN IS LEADING SEPARATE.
+002800     05  CTL-MAX-ITER        PIC 9(4).
+002900     05  CTL-ESCAPE-RADIUS   PIC S9(2)V9(2)
+003000                             SIGN IS LEADING SEPARATE.
+003100     05  CTL-OUTPUT-MODE     PIC X(1).
+003200         88  CTL-MODE-ART            VALUE "A".
+003300         88  CTL-MODE-DELIMITED      VALUE "D".
+003400     05  CTL-REGION-LABEL    PIC X(20).
+003500     05  FILLER              PIC X(20).
