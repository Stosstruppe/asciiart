@@ -1,39 +1,651 @@
-identification division.
-program-id. asciiart.
-
-data division.
-working-storage section.
-77 hex pic x(16) value "0123456789ABCDEF".
-77 ca pic s99v9(5).
-77 cb pic s99v9(5).
-77 a pic s99v9(10).
-77 b pic s99v9(10).
-77 t pic s99v9(10).
-77 x pic s99.
-77 y pic s99.
-77 i pic 99.
-77 d pic x.
-
-procedure division.
-	perform varying y from -12 by 1 until y > 12
-		perform varying x from -39 by 1 until x > 39
-			compute ca = x * 0.0458
-			compute cb = y * 0.08333
-			move ca to a
-			move cb to b
-			move " " to d
-			perform varying i from 1 by 1 until i > 16
-				compute t = a * a - b * b + ca
-				compute b = 2 * a * b + cb
-				move t to a
-				compute t = a * a + b * b
-				if t > 4
-					move hex(i:1) to d
-					move 16 to i
-				end-if
-			end-perform
-			display d with no advancing
-		end-perform
-		display ""
-	end-perform.
-	stop run.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    ASCIIART.
+000120 AUTHOR.        R L HUTCHENS.
+000130 INSTALLATION.  MATH/SCIENCE APPLICATIONS.
+000140 DATE-WRITTEN.  2024-02-11.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170* ASCIIART RENDERS A CHARACTER-SHADED VIEW OF THE MANDELBROT     *
+000180* SET. THE VIEWPORT (Y AND X BOUNDS), THE TWO SCALE FACTORS      *
+000190* THAT MAP A SCREEN COORDINATE TO A POINT ON THE COMPLEX PLANE,  *
+000200* THE ESCAPE-ITERATION CAP AND THE DIVERGENCE RADIUS ARE ALL     *
+000210* SUPPLIED ON A CONTROL CARD READ AT THE START OF THE RUN SO     *
+000220* THE SAME LOAD MODULE CAN RENDER ANY REGION WITHOUT A RECOMPILE.*
+000230*                                                                *
+000240* MOD LOG                                                        *
+000250* DATE       INIT DESCRIPTION                                    *
+000260* 2026-08-09 RLH  VIEWPORT BOUNDS AND SCALE FACTORS NOW COME     *
+000270*                  FROM THE CTLCARD CONTROL CARD INSTEAD OF      *
+000280*                  BEING HARD-CODED IN WORKING-STORAGE.          *
+000290* 2026-08-09 RLH  ADDED ART-OUTPUT-FILE SO A COMPLETED ROW IS    *
+000300*                  ALSO WRITTEN TO A REAL DATASET, NOT JUST      *
+000310*                  DISPLAYED TO SYSOUT.                          *
+000320* 2026-08-09 RLH  ESCAPE-ITERATION CAP AND DIVERGENCE RADIUS     *
+000330*                  NOW COME FROM THE CONTROL CARD (CTL-MAX-ITER  *
+000340*                  AND CTL-ESCAPE-RADIUS) INSTEAD OF BEING       *
+000350*                  HARD-CODED AS 16 AND 4.                       *
+000360* 2026-08-09 RLH  REPLACED THE 16-POSITION HEX SHADING RAMP WITH *
+000370*                  THE SHDRAMP DENSITY-CHARACTER COPYBOOK, SCALED*
+000380*                  AGAINST MAX-ITER SO IT IS NOT CAPPED AT 16.   *
+000390* 2026-08-09 RLH  ADDED SUMMARY-FILE WITH A HEADER/TRAILER RECORD*
+000400*                  (SUMREC) CARRYING REGION BOUNDS, MAX-ITER,    *
+000410*                  ESCAPE-ITERATION BUCKET COUNTS AND ELAPSED    *
+000420*                  TIME FOR AUDIT AND DRIFT COMPARISON.          *
+000430* 2026-08-09 RLH  ADDED CHECKPOINT/RESTART (CKPTREC). A RECORD  *
+000440*                  IS REWRITTEN AFTER EVERY COMPLETED ROW; A    *
+000450*                  RESUBMITTED RUN PICKS UP AT THE NEXT ROW AND *
+000460*                  APPENDS TO THE EXISTING ART/SUMMARY DATASETS *
+000470*                  RATHER THAN STARTING OVER. ESCAPE-ITERATION  *
+000480*                  BUCKET COUNTS RESTART AT ZERO ON A RESUMED   *
+000490*                  LEG SINCE THEY ARE NOT THEMSELVES CHECKPOINTED.*
+000500* 2026-08-09 RLH  ART/SUMMARY/CHECKPOINT DATASET NAMES ARE NOW   *
+000510*                  DERIVED FROM CTL-REGION-LABEL (ASSIGN-TO-     *
+000520*                  DATA-NAME) SO ASCIIDRV CAN CALL THIS PROGRAM  *
+000530*                  ONCE PER REGION AND GET A DISTINCTLY NAMED    *
+000540*                  OUTPUT MEMBER FOR EACH ONE.                   *
+000550* 2026-08-09 RLH  ADDED 2000-EDIT-CONTROL-CARD TO RANGE-CHECK THE*
+000560*                  CARD BEFORE THE RENDER LOOP RUNS. A BAD CARD  *
+000570*                  NAMES THE OFFENDING FIELD AND SETS RETURN-CODE*
+000580*                  TO 16 INSTEAD OF BURNING A BATCH SLOT ON      *
+000590*                  GARBAGE OUTPUT.                               *
+000600* 2026-08-09 RLH  ADDED A Y-AXIS SYMMETRY CACHE: ROWS AT OR BELOW *
+000610*                  Y=0 ARE SAVED AS THEY ARE COMPUTED AND REUSED  *
+000620*                  WHEN THE SWEEP REACHES THEIR REFLECTION,       *
+000630*                  CUTTING THE ITERATION WORK ROUGHLY IN HALF.    *
+000640*                  DISABLED ON A RESTART LEG SINCE THE CACHE IS   *
+000650*                  IN-MEMORY ONLY AND DOES NOT SURVIVE A BOUNCE.  *
+000660* 2026-08-09 RLH  ADDED PIXEL-FILE FOR CTL-OUTPUT-MODE "D" - ONE  *
+000670*                  DELIMITED RECORD PER PIXEL (ROW, COLUMN, CA,   *
+000680*                  CB, ESCAPE-ITERATION COUNT) IN PLACE OF THE    *
+000690*                  SHADED-CHARACTER ART ROW, FOR DOWNSTREAM        *
+000700*                  ANALYSIS TOOLS. THE SYMMETRY CACHE APPLIES     *
+000710*                  ONLY TO ART MODE; DELIMITED MODE COMPUTES AND  *
+000720*                  EXPORTS EVERY PIXEL IN EVERY ROW.              *
+000730* 2026-08-09 RLH  CHANGED 9999-EXIT FROM STOP RUN TO GOBACK SO     *
+000740*                  ASCIIDRV CAN CALL THIS PROGRAM ONCE PER REGION  *
+000750*                  IN ONE RUN UNIT; RETURN-CODE IS NOW RESET TO    *
+000760*                  ZERO AT ENTRY SO ONE REGION'S OUTCOME CANNOT    *
+000770*                  LEAK INTO THE NEXT. FIXED 1100-CHECK-RESTART TO *
+000780*                  TEST THE CHECKPOINT READ'S OWN AT END OUTCOME   *
+000790*                  INSTEAD OF JUST THE OPEN STATUS, SO AN EMPTY    *
+000800*                  (ALREADY-CLEARED) CHECKPOINT FILE NO LONGER     *
+000810*                  MISFIRES A RESTART, AND CLEARED WS-RESTART-SW   *
+000820*                  ON THE NO-RESTART PATH. CORRECTED THE SHADE/    *
+000830*                  BUCKET INDEX FORMULAS TO SCALE AGAINST          *
+000840*                  (MAX-ITER - 1) SO THE TOP SHADE CHARACTER AND   *
+000850*                  ESCAPE BUCKET ARE REACHABLE. ADDED A VIEWPORT   *
+000860*                  WIDTH CHECK TO 2000-EDIT-CONTROL-CARD FOR ART   *
+000870*                  MODE. UNIFIED SYSOUT DISPLAY OF MIRRORED AND    *
+000880*                  FRESHLY COMPUTED ROWS TO A SINGLE WHOLE-ROW     *
+000890*                  DISPLAY.                                       *
+000900* 2026-08-09 RLH  ADDED A FILE STATUS CLAUSE AND OPEN CHECK FOR    *
+000910*                  EACH FILE (CTLCARD, ARTOUT, SUMOUT, PIXOUT) SO  *
+000920*                  A MISSING OR BAD DD GETS THE SAME KIND OF CLEAN *
+000930*                  DIAGNOSTIC AS A BAD CONTROL CARD INSTEAD OF AN  *
+000940*                  UNCONTROLLED I-O ABEND. 2000-EDIT-CONTROL-CARD  *
+000950*                  NOW ALSO REJECTS A MISSING OR EMPTY CONTROL     *
+000960*                  CARD (WS-EOF) INSTEAD OF SILENTLY RE-EDITING    *
+000970*                  WHATEVER CARD HAPPENED TO BE IN WORKING-STORAGE *
+000980*                  FROM THE PRIOR CALL. CHECKPOINT RECORDS NOW     *
+000990*                  CARRY THE ORIGINAL RUN'S START TIME SO A        *
+001000*                  RESTARTED LEG'S TRAILER REPORTS TRUE END-TO-END *
+001010*                  ELAPSED TIME, NOT JUST THE FINAL LEG'S.         *
+001020* 2026-08-09 RLH  RESET WS-EOF-SW AT THE TOP OF 1000-INITIALIZE -   *
+001030*                  IT SURVIVES ACROSS ASCIIDRV'S REPEATED CALLS     *
+001040*                  LIKE ANY OTHER WORKING-STORAGE SWITCH, SO A      *
+001050*                  PRIOR REGION'S MISSING-CARD CONDITION WAS        *
+001060*                  LATCHING AND FALSELY FAILING EVERY REGION        *
+001070*                  AFTER IT.                                       *
+001080*****************************************************************
+001090 ENVIRONMENT DIVISION.
+001100 CONFIGURATION SECTION.
+001110 SOURCE-COMPUTER.   IBM-370.
+001120 OBJECT-COMPUTER.   IBM-370.
+001130 INPUT-OUTPUT SECTION.
+001140 FILE-CONTROL.
+001150     SELECT CONTROL-CARD-FILE   ASSIGN TO CTLCARD
+001160         ORGANIZATION IS LINE SEQUENTIAL
+001170         FILE STATUS IS WS-CTLCARD-STATUS.
+001180     SELECT ART-OUTPUT-FILE     ASSIGN TO WS-ART-DSNAME
+001190         ORGANIZATION IS LINE SEQUENTIAL
+001200         FILE STATUS IS WS-ART-STATUS.
+001210     SELECT SUMMARY-FILE        ASSIGN TO WS-SUMMARY-DSNAME
+001220         ORGANIZATION IS LINE SEQUENTIAL
+001230         FILE STATUS IS WS-SUMMARY-STATUS.
+001240     SELECT CHECKPOINT-FILE     ASSIGN TO WS-CHECKPOINT-DSNAME
+001250         ORGANIZATION IS LINE SEQUENTIAL
+001260         FILE STATUS IS WS-CKPT-STATUS.
+001270     SELECT PIXEL-FILE          ASSIGN TO WS-PIXEL-DSNAME
+001280         ORGANIZATION IS LINE SEQUENTIAL
+001290         FILE STATUS IS WS-PIXEL-STATUS.
+001300 DATA DIVISION.
+001310 FILE SECTION.
+001320 FD  CONTROL-CARD-FILE
+001330     RECORDING MODE IS F.
+001340 01  CONTROL-CARD-RECORD        PIC X(80).
+001350 FD  ART-OUTPUT-FILE
+001360     RECORDING MODE IS F.
+001370 01  ART-OUTPUT-RECORD          PIC X(79).
+001380 FD  SUMMARY-FILE
+001390     RECORDING MODE IS F.
+001400 01  SUMMARY-OUTPUT-RECORD      PIC X(152).
+001410 FD  CHECKPOINT-FILE
+001420     RECORDING MODE IS F.
+001430 01  CHECKPOINT-OUTPUT-RECORD   PIC X(42).
+001440 FD  PIXEL-FILE
+001450     RECORDING MODE IS F.
+001460 01  PIXEL-OUTPUT-RECORD        PIC X(42).
+001470 WORKING-STORAGE SECTION.
+001480*****************************************************************
+001490* RENDER PARAMETERS - LOADED FROM THE CONTROL CARD               *
+001500*****************************************************************
+001510     COPY CTLCARD.
+001520*****************************************************************
+001530* SWITCHES                                                       *
+001540*****************************************************************
+001550 01  WS-SWITCHES.
+001560     05  WS-EOF-SW           PIC X(01)   VALUE "N".
+001570         88  WS-EOF                      VALUE "Y".
+001580     05  WS-RESTART-SW       PIC X(01)   VALUE "N".
+001590         88  WS-RESTART                  VALUE "Y".
+001600     05  WS-CKPT-EOF-SW      PIC X(01)   VALUE "N".
+001610         88  WS-CKPT-EOF                 VALUE "Y".
+001620 01  WS-CKPT-STATUS          PIC X(02)   VALUE SPACES.
+001630 01  WS-CTLCARD-STATUS       PIC X(02)   VALUE SPACES.
+001640 01  WS-ART-STATUS           PIC X(02)   VALUE SPACES.
+001650 01  WS-SUMMARY-STATUS       PIC X(02)   VALUE SPACES.
+001660 01  WS-PIXEL-STATUS         PIC X(02)   VALUE SPACES.
+001670 01  WS-START-Y              PIC S9(3).
+001680 01  WS-ROW-COUNT            PIC 9(8)    VALUE ZERO.
+001690     COPY CKPTREC.
+001700*****************************************************************
+001710* OUTPUT DATASET NAMES - DERIVED FROM THE REGION LABEL SO A      *
+001720* BATCH DRIVER CAN CALL THIS PROGRAM ONCE PER REGION AND GET A   *
+001730* DISTINCTLY NAMED MEMBER FOR EACH ONE.                          *
+001740*****************************************************************
+001750 01  WS-ART-DSNAME           PIC X(40).
+001760 01  WS-SUMMARY-DSNAME       PIC X(40).
+001770 01  WS-CHECKPOINT-DSNAME    PIC X(40).
+001780 01  WS-PIXEL-DSNAME         PIC X(40).
+001790*****************************************************************
+001800* MANDELBROT ARITHMETIC WORK AREAS                                *
+001810*****************************************************************
+001820 77  CA                      PIC S99V9(5).
+001830 77  CB                      PIC S99V9(5).
+001840 77  A                       PIC S99V9(10).
+001850 77  B                       PIC S99V9(10).
+001860 77  T                       PIC S99V9(10).
+001870 77  X                       PIC S9(3).
+001880 77  Y                       PIC S9(3).
+001890 77  I                       PIC 9(4).
+001900 77  D                       PIC X(01).
+001910 77  WS-ART-COL              PIC 9(3).
+001920 77  WS-SHADE-IDX            PIC 9(3).
+001930 77  WS-ESC-ITER-COUNT       PIC 9(4).
+001940 01  WS-ART-ROW              PIC X(79).
+001950     COPY SHDRAMP.
+001960*****************************************************************
+001970* PIXEL-EXPORT RECORD - USED ONLY WHEN CTL-OUTPUT-MODE IS "D"    *
+001980*****************************************************************
+001990     COPY PIXREC.
+002000*****************************************************************
+002010* RUN-SUMMARY STATISTICS                                        *
+002020*****************************************************************
+002030     COPY SUMREC.
+002040 77  WS-BUCKET-IDX           PIC 9(3).
+002050 77  WS-ESCAPED-SW           PIC X(01)   VALUE "N".
+002060     88  WS-ESCAPED                      VALUE "Y".
+002070 01  WS-TIME-BREAKDOWN.
+002080     05  WS-TB-HH            PIC 9(02).
+002090     05  WS-TB-MM            PIC 9(02).
+002100     05  WS-TB-SS            PIC 9(02).
+002110     05  WS-TB-CC            PIC 9(02).
+002120 77  WS-START-SECS           PIC 9(6)V9(2).
+002130 77  WS-END-SECS             PIC 9(6)V9(2).
+002140*****************************************************************
+002150* Y-AXIS SYMMETRY CACHE - THE SET IS SYMMETRIC ABOUT THE X AXIS, *
+002160* SO A ROW AT -Y IS IDENTICAL TO THE ROW AT Y. CACHE EVERY ROW   *
+002170* AT OR BELOW Y=0 AS IT IS COMPUTED, THEN REUSE IT WHEN THE SWEEP*
+002180* REACHES ITS REFLECTION INSTEAD OF RECOMPUTING IT. NOT USED ON *
+002190* A RESTART LEG - THE CACHE IS IN-MEMORY ONLY AND DOES NOT       *
+002200* SURVIVE A BOUNCE, SO A RESUMED LEG COMPUTES EVERY ROW IN FULL. *
+002210*****************************************************************
+002220 77  WS-MIRROR-Y             PIC S9(3).
+002230 77  WS-CACHE-IDX            PIC 9(4).
+002240 01  WS-MIRROR-SW            PIC X(01)   VALUE "N".
+002250     88  WS-USE-MIRROR                   VALUE "Y".
+002260 01  WS-ROW-TOTALS.
+002270     05  WS-ROW-IN-SET-COUNT PIC 9(7).
+002280     05  WS-ROW-BUCKET       OCCURS 10 TIMES PIC 9(7).
+002290 01  WS-ROW-CACHE-AREA.
+002300     05  WS-ROW-CACHE-ENTRY  OCCURS 1000 TIMES.
+002310         10  WS-RC-ART-ROW       PIC X(79).
+002320         10  WS-RC-IN-SET-COUNT  PIC 9(7).
+002330         10  WS-RC-BUCKET        OCCURS 10 TIMES PIC 9(7).
+002340 PROCEDURE DIVISION.
+002350*****************************************************************
+002360* 0000-MAINLINE - OVERALL CONTROL                                *
+002370*****************************************************************
+002380 0000-MAINLINE.
+002390     MOVE ZERO TO RETURN-CODE.
+002400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002410     PERFORM 2000-EDIT-CONTROL-CARD THRU 2000-EXIT.
+002420     IF RETURN-CODE NOT = ZERO
+002430         GO TO 9999-EXIT
+002440     END-IF.
+002450     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+002460     PERFORM 3000-OPEN-FILES THRU 3000-EXIT.
+002470     IF RETURN-CODE NOT = ZERO
+002480         PERFORM 7000-CLOSE-FILES THRU 7000-EXIT
+002490         GO TO 9999-EXIT
+002500     END-IF.
+002510     PERFORM 4000-WRITE-SUM-HEADER THRU 4000-EXIT.
+002520     PERFORM 5000-RENDER-LOOP THRU 5000-EXIT.
+002530     PERFORM 6000-WRITE-SUM-TRAILER THRU 6000-EXIT.
+002540     PERFORM 6100-CLEAR-CHECKPOINT THRU 6100-EXIT.
+002550     PERFORM 7000-CLOSE-FILES THRU 7000-EXIT.
+002560     GO TO 9999-EXIT.
+002570*****************************************************************
+002580* 1000-INITIALIZE - READ THE CONTROL CARD                        *
+002590*****************************************************************
+002600 1000-INITIALIZE.
+002610     MOVE "N" TO WS-EOF-SW.
+002620     OPEN INPUT CONTROL-CARD-FILE.
+002630     READ CONTROL-CARD-FILE INTO CTL-CARD-AREA
+002640         AT END SET WS-EOF TO TRUE
+002650     END-READ.
+002660     CLOSE CONTROL-CARD-FILE.
+002670     ACCEPT SUM-START-TIME FROM TIME.
+002680     IF CTL-OUTPUT-MODE = SPACE
+002690         SET CTL-MODE-ART TO TRUE
+002700     END-IF.
+002710     IF CTL-REGION-LABEL = SPACES
+002720         MOVE "ARTOUT"   TO WS-ART-DSNAME
+002730         MOVE "SUMOUT"   TO WS-SUMMARY-DSNAME
+002740         MOVE "CKPTFILE" TO WS-CHECKPOINT-DSNAME
+002750         MOVE "PIXOUT"   TO WS-PIXEL-DSNAME
+002760     ELSE
+002770         STRING "ARTOUT."   DELIMITED BY SIZE
+002780                CTL-REGION-LABEL DELIMITED BY SPACE
+002790             INTO WS-ART-DSNAME
+002800         END-STRING
+002810         STRING "SUMOUT."   DELIMITED BY SIZE
+002820                CTL-REGION-LABEL DELIMITED BY SPACE
+002830             INTO WS-SUMMARY-DSNAME
+002840         END-STRING
+002850         STRING "CKPTFILE." DELIMITED BY SIZE
+002860                CTL-REGION-LABEL DELIMITED BY SPACE
+002870             INTO WS-CHECKPOINT-DSNAME
+002880         END-STRING
+002890         STRING "PIXOUT."   DELIMITED BY SIZE
+002900                CTL-REGION-LABEL DELIMITED BY SPACE
+002910             INTO WS-PIXEL-DSNAME
+002920         END-STRING
+002930     END-IF.
+002940 1000-EXIT.
+002950     EXIT.
+002960*****************************************************************
+002970* 2000-EDIT-CONTROL-CARD - RANGE-CHECK EVERY CARD VALUE BEFORE    *
+002980*                          ANY COMPUTATION IS TRUSTED TO IT.      *
+002990*                                                                *
+003000* A BAD CARD GETS A NAMED DIAGNOSTIC AND A NON-ZERO RETURN CODE  *
+003010* INSTEAD OF SILENTLY LOOPING STRANGELY OR PRODUCING A BLANK OR  *
+003020* GARBAGE RENDER.                                                *
+003030*****************************************************************
+003040 2000-EDIT-CONTROL-CARD.
+003050     IF WS-EOF OR WS-CTLCARD-STATUS NOT = "00"
+003060         DISPLAY "ASCIIART - BAD CONTROL CARD - UNABLE TO READ A "
+003070             "CONTROL CARD FROM CTLCARD - FILE STATUS "
+003080             WS-CTLCARD-STATUS
+003090         MOVE 16 TO RETURN-CODE
+003100     END-IF.
+003110     IF CTL-Y-LOW NOT < CTL-Y-HIGH
+003120         DISPLAY "ASCIIART - BAD CONTROL CARD - CTL-Y-LOW MUST "
+003130             "BE LESS THAN CTL-Y-HIGH"
+003140         MOVE 16 TO RETURN-CODE
+003150     END-IF.
+003160     IF CTL-X-LOW NOT < CTL-X-HIGH
+003170         DISPLAY "ASCIIART - BAD CONTROL CARD - CTL-X-LOW MUST "
+003180             "BE LESS THAN CTL-X-HIGH"
+003190         MOVE 16 TO RETURN-CODE
+003200     END-IF.
+003210     IF CTL-MODE-ART
+003220         AND (CTL-X-HIGH - CTL-X-LOW + 1) > 79
+003230         DISPLAY "ASCIIART - BAD CONTROL CARD - VIEWPORT WIDTH "
+003240             "(X-HIGH MINUS X-LOW PLUS 1) MUST NOT EXCEED 79 "
+003250             "IN ART MODE"
+003260         MOVE 16 TO RETURN-CODE
+003270     END-IF.
+003280     IF CTL-MAX-ITER = ZERO
+003290         DISPLAY "ASCIIART - BAD CONTROL CARD - CTL-MAX-ITER "
+003300             "MUST BE GREATER THAN ZERO"
+003310         MOVE 16 TO RETURN-CODE
+003320     END-IF.
+003330     IF CTL-ESCAPE-RADIUS NOT > ZERO
+003340         DISPLAY "ASCIIART - BAD CONTROL CARD - CTL-ESCAPE-"
+003350             "RADIUS MUST BE GREATER THAN ZERO"
+003360         MOVE 16 TO RETURN-CODE
+003370     END-IF.
+003380     IF CTL-CA-SCALE = ZERO
+003390         DISPLAY "ASCIIART - BAD CONTROL CARD - CTL-CA-SCALE "
+003400             "MUST NOT BE ZERO"
+003410         MOVE 16 TO RETURN-CODE
+003420     END-IF.
+003430     IF CTL-CB-SCALE = ZERO
+003440         DISPLAY "ASCIIART - BAD CONTROL CARD - CTL-CB-SCALE "
+003450             "MUST NOT BE ZERO"
+003460         MOVE 16 TO RETURN-CODE
+003470     END-IF.
+003480     IF NOT CTL-MODE-ART AND NOT CTL-MODE-DELIMITED
+003490         DISPLAY "ASCIIART - BAD CONTROL CARD - CTL-OUTPUT-MODE "
+003500             "MUST BE A OR D"
+003510         MOVE 16 TO RETURN-CODE
+003520     END-IF.
+003530 2000-EXIT.
+003540     EXIT.
+003550*****************************************************************
+003560* 1100-CHECK-RESTART - LOOK FOR A CHECKPOINT FROM A PRIOR RUN     *
+003570*                                                                *
+003580* A CHECKPOINT FOUND HERE MEANS A PRIOR EXECUTION OF THIS RENDER *
+003590* WAS BOUNCED OR ABENDED PARTWAY THROUGH. RESUME AT THE ROW      *
+003600* AFTER THE ONE LAST CHECKPOINTED AND APPEND TO THE EXISTING     *
+003610* OUTPUT DATASETS RATHER THAN RECOMPUTING THEM.                  *
+003620*****************************************************************
+003630 1100-CHECK-RESTART.
+003640     MOVE "N" TO WS-CKPT-EOF-SW.
+003650     OPEN INPUT CHECKPOINT-FILE.
+003660     IF WS-CKPT-STATUS = "00"
+003670         READ CHECKPOINT-FILE INTO CKPT-RECORD
+003680             AT END SET WS-CKPT-EOF TO TRUE
+003690         END-READ
+003700         CLOSE CHECKPOINT-FILE
+003710     END-IF.
+003720     IF WS-CKPT-STATUS = "00" AND NOT WS-CKPT-EOF
+003730         SET WS-RESTART TO TRUE
+003740         COMPUTE WS-START-Y = CKPT-LAST-Y + 1
+003750         MOVE CKPT-REL-ROW-NUM TO WS-ROW-COUNT
+003760         MOVE CKPT-START-TIME TO SUM-START-TIME
+003770     ELSE
+003780         MOVE "N" TO WS-RESTART-SW
+003790         MOVE CTL-Y-LOW TO WS-START-Y
+003800         MOVE ZERO TO WS-ROW-COUNT
+003810     END-IF.
+003820 1100-EXIT.
+003830     EXIT.
+003840*****************************************************************
+003850* 3000-OPEN-FILES - OPEN THE RENDERED-ART AND SUMMARY DATASETS    *
+003860*****************************************************************
+003870 3000-OPEN-FILES.
+003880     IF WS-RESTART
+003890         IF CTL-MODE-ART
+003900             OPEN EXTEND ART-OUTPUT-FILE
+003910             IF WS-ART-STATUS NOT = "00"
+003920                 DISPLAY "ASCIIART - UNABLE TO OPEN ARTOUT - "
+003930                     "FILE STATUS " WS-ART-STATUS
+003940                 MOVE 16 TO RETURN-CODE
+003950             END-IF
+003960         ELSE
+003970             OPEN EXTEND PIXEL-FILE
+003980             IF WS-PIXEL-STATUS NOT = "00"
+003990                 DISPLAY "ASCIIART - UNABLE TO OPEN PIXOUT - "
+004000                     "FILE STATUS " WS-PIXEL-STATUS
+004010                 MOVE 16 TO RETURN-CODE
+004020             END-IF
+004030         END-IF
+004040         OPEN EXTEND SUMMARY-FILE
+004050         IF WS-SUMMARY-STATUS NOT = "00"
+004060             DISPLAY "ASCIIART - UNABLE TO OPEN SUMOUT - "
+004070                 "FILE STATUS " WS-SUMMARY-STATUS
+004080             MOVE 16 TO RETURN-CODE
+004090         END-IF
+004100     ELSE
+004110         IF CTL-MODE-ART
+004120             OPEN OUTPUT ART-OUTPUT-FILE
+004130             IF WS-ART-STATUS NOT = "00"
+004140                 DISPLAY "ASCIIART - UNABLE TO OPEN ARTOUT - "
+004150                     "FILE STATUS " WS-ART-STATUS
+004160                 MOVE 16 TO RETURN-CODE
+004170             END-IF
+004180         ELSE
+004190             OPEN OUTPUT PIXEL-FILE
+004200             IF WS-PIXEL-STATUS NOT = "00"
+004210                 DISPLAY "ASCIIART - UNABLE TO OPEN PIXOUT - "
+004220                     "FILE STATUS " WS-PIXEL-STATUS
+004230                 MOVE 16 TO RETURN-CODE
+004240             END-IF
+004250         END-IF
+004260         OPEN OUTPUT SUMMARY-FILE
+004270         IF WS-SUMMARY-STATUS NOT = "00"
+004280             DISPLAY "ASCIIART - UNABLE TO OPEN SUMOUT - "
+004290                 "FILE STATUS " WS-SUMMARY-STATUS
+004300             MOVE 16 TO RETURN-CODE
+004310         END-IF
+004320     END-IF.
+004330 3000-EXIT.
+004340     EXIT.
+004350*****************************************************************
+004360* 4000-WRITE-SUM-HEADER - WRITE THE PRE-RENDER SUMMARY RECORD     *
+004370*****************************************************************
+004380 4000-WRITE-SUM-HEADER.
+004390     IF WS-RESTART
+004400         SET SUM-TYPE-RESTART TO TRUE
+004410     ELSE
+004420         SET SUM-TYPE-HEADER TO TRUE
+004430     END-IF.
+004440     MOVE CTL-REGION-LABEL TO SUM-REGION-LABEL.
+004450     MOVE CTL-Y-LOW        TO SUM-Y-LOW.
+004460     MOVE CTL-Y-HIGH       TO SUM-Y-HIGH.
+004470     MOVE CTL-X-LOW        TO SUM-X-LOW.
+004480     MOVE CTL-X-HIGH       TO SUM-X-HIGH.
+004490     MOVE CTL-MAX-ITER     TO SUM-MAX-ITER.
+004500     MOVE ZERO             TO SUM-END-TIME
+004510                              SUM-ELAPSED-SECS
+004520                              SUM-IN-SET-COUNT.
+004530     PERFORM VARYING WS-BUCKET-IDX FROM 1 BY 1
+004540             UNTIL WS-BUCKET-IDX > 10
+004550         MOVE ZERO TO SUM-ESCAPE-BUCKET(WS-BUCKET-IDX)
+004560     END-PERFORM.
+004570     WRITE SUMMARY-OUTPUT-RECORD FROM SUM-RECORD.
+004580 4000-EXIT.
+004590     EXIT.
+004600*****************************************************************
+004610* 5000-RENDER-LOOP - WALK THE VIEWPORT AND SHADE EACH POINT       *
+004620*****************************************************************
+004630 5000-RENDER-LOOP.
+004640     PERFORM VARYING Y FROM WS-START-Y BY 1
+004650             UNTIL Y > CTL-Y-HIGH
+004660         PERFORM 5050-TEST-MIRROR THRU 5050-EXIT
+004670         IF WS-USE-MIRROR
+004680             PERFORM 5060-APPLY-MIRROR THRU 5060-EXIT
+004690         ELSE
+004700             PERFORM 5070-COMPUTE-ROW THRU 5070-EXIT
+004710         END-IF
+004720         IF CTL-MODE-ART
+004730             WRITE ART-OUTPUT-RECORD FROM WS-ART-ROW
+004740         END-IF
+004750         PERFORM 5100-WRITE-CHECKPOINT THRU 5100-EXIT
+004760     END-PERFORM.
+004770 5000-EXIT.
+004780     EXIT.
+004790*****************************************************************
+004800* 5050-TEST-MIRROR - IS THIS ROW'S REFLECTION ALREADY CACHED?     *
+004810*****************************************************************
+004820 5050-TEST-MIRROR.
+004830     MOVE "N" TO WS-MIRROR-SW.
+004840     IF CTL-MODE-ART AND NOT WS-RESTART AND Y > 0
+004850         COMPUTE WS-MIRROR-Y = 0 - Y
+004860         IF WS-MIRROR-Y NOT < CTL-Y-LOW
+004870             COMPUTE WS-CACHE-IDX = (0 - WS-MIRROR-Y) + 1
+004880             IF WS-CACHE-IDX NOT > 1000
+004890                 SET WS-USE-MIRROR TO TRUE
+004900             END-IF
+004910         END-IF
+004920     END-IF.
+004930 5050-EXIT.
+004940     EXIT.
+004950*****************************************************************
+004960* 5060-APPLY-MIRROR - REUSE THE CACHED REFLECTION'S ROW CONTENT   *
+004970*                    AND ESCAPE-BUCKET CONTRIBUTION INSTEAD OF    *
+004980*                    RUNNING THE ITERATION AGAIN.                 *
+004990*****************************************************************
+005000 5060-APPLY-MIRROR.
+005010     MOVE WS-RC-ART-ROW(WS-CACHE-IDX) TO WS-ART-ROW.
+005020     ADD WS-RC-IN-SET-COUNT(WS-CACHE-IDX) TO SUM-IN-SET-COUNT.
+005030     PERFORM VARYING WS-BUCKET-IDX FROM 1 BY 1
+005040             UNTIL WS-BUCKET-IDX > 10
+005050         ADD WS-RC-BUCKET(WS-CACHE-IDX, WS-BUCKET-IDX)
+005060             TO SUM-ESCAPE-BUCKET(WS-BUCKET-IDX)
+005070     END-PERFORM.
+005080     DISPLAY WS-ART-ROW.
+005090 5060-EXIT.
+005100     EXIT.
+005110*****************************************************************
+005120* 5070-COMPUTE-ROW - RUN THE MANDELBROT ITERATION FOR EVERY POINT *
+005130*                   IN THE ROW. IF THE ROW IS AT OR BELOW Y=0 AND *
+005140*                   THIS IS NOT A RESTART LEG, CACHE ITS CONTENT  *
+005150*                   AND BUCKET CONTRIBUTION FOR LATER MIRRORING.  *
+005160*****************************************************************
+005170 5070-COMPUTE-ROW.
+005180     MOVE SPACES TO WS-ART-ROW.
+005190     MOVE ZERO TO WS-ROW-IN-SET-COUNT.
+005200     PERFORM VARYING WS-BUCKET-IDX FROM 1 BY 1
+005210             UNTIL WS-BUCKET-IDX > 10
+005220         MOVE ZERO TO WS-ROW-BUCKET(WS-BUCKET-IDX)
+005230     END-PERFORM.
+005240     PERFORM VARYING X FROM CTL-X-LOW BY 1
+005250             UNTIL X > CTL-X-HIGH
+005260         COMPUTE CA = X * CTL-CA-SCALE
+005270         COMPUTE CB = Y * CTL-CB-SCALE
+005280         MOVE CA TO A
+005290         MOVE CB TO B
+005300         MOVE " " TO D
+005310         MOVE "N" TO WS-ESCAPED-SW
+005320         MOVE CTL-MAX-ITER TO WS-ESC-ITER-COUNT
+005330         PERFORM VARYING I FROM 1 BY 1 UNTIL I > CTL-MAX-ITER
+005340             COMPUTE T = A * A - B * B + CA
+005350             COMPUTE B = 2 * A * B + CB
+005360             MOVE T TO A
+005370             COMPUTE T = A * A + B * B
+005380             IF T > CTL-ESCAPE-RADIUS
+005390                 MOVE I TO WS-ESC-ITER-COUNT
+005400                 IF CTL-MAX-ITER = 1
+005410                     MOVE SHADE-CHAR-COUNT TO WS-SHADE-IDX
+005420                     MOVE 10 TO WS-BUCKET-IDX
+005430                 ELSE
+005440                     COMPUTE WS-SHADE-IDX =
+005450                         ((I - 1) * (SHADE-CHAR-COUNT - 1)
+005460                             / (CTL-MAX-ITER - 1)) + 1
+005470                     COMPUTE WS-BUCKET-IDX =
+005480                         ((I - 1) * 9 / (CTL-MAX-ITER - 1)) + 1
+005490                 END-IF
+005500                 MOVE SHADE-CHARS(WS-SHADE-IDX:1) TO D
+005510                 SET WS-ESCAPED TO TRUE
+005520                 ADD 1 TO WS-ROW-BUCKET(WS-BUCKET-IDX)
+005530                 MOVE CTL-MAX-ITER TO I
+005540             END-IF
+005550         END-PERFORM
+005560         IF NOT WS-ESCAPED
+005570             ADD 1 TO WS-ROW-IN-SET-COUNT
+005580         END-IF
+005590         IF CTL-MODE-ART
+005600             COMPUTE WS-ART-COL = X - CTL-X-LOW + 1
+005610             IF WS-ART-COL > 0 AND WS-ART-COL NOT > 79
+005620                 MOVE D TO WS-ART-ROW(WS-ART-COL:1)
+005630             END-IF
+005640         ELSE
+005650             MOVE Y TO PIX-ROW
+005660             MOVE X TO PIX-COL
+005670             MOVE CA TO PIX-CA
+005680             MOVE CB TO PIX-CB
+005690             MOVE WS-ESC-ITER-COUNT TO PIX-ITER-COUNT
+005700             WRITE PIXEL-OUTPUT-RECORD FROM PIX-RECORD
+005710         END-IF
+005720     END-PERFORM.
+005730     IF CTL-MODE-ART
+005740         DISPLAY WS-ART-ROW
+005750     END-IF.
+005760     ADD WS-ROW-IN-SET-COUNT TO SUM-IN-SET-COUNT.
+005770     PERFORM VARYING WS-BUCKET-IDX FROM 1 BY 1
+005780             UNTIL WS-BUCKET-IDX > 10
+005790         ADD WS-ROW-BUCKET(WS-BUCKET-IDX)
+005800             TO SUM-ESCAPE-BUCKET(WS-BUCKET-IDX)
+005810     END-PERFORM.
+005820     IF CTL-MODE-ART AND NOT WS-RESTART AND Y NOT > 0
+005830         COMPUTE WS-CACHE-IDX = (0 - Y) + 1
+005840         IF WS-CACHE-IDX NOT > 1000
+005850             MOVE WS-ART-ROW TO WS-RC-ART-ROW(WS-CACHE-IDX)
+005860             MOVE WS-ROW-IN-SET-COUNT
+005870                 TO WS-RC-IN-SET-COUNT(WS-CACHE-IDX)
+005880             PERFORM VARYING WS-BUCKET-IDX FROM 1 BY 1
+005890                     UNTIL WS-BUCKET-IDX > 10
+005900                 MOVE WS-ROW-BUCKET(WS-BUCKET-IDX)
+005910                     TO WS-RC-BUCKET(WS-CACHE-IDX, WS-BUCKET-IDX)
+005920             END-PERFORM
+005930         END-IF
+005940     END-IF.
+005950 5070-EXIT.
+005960     EXIT.
+005970*****************************************************************
+005980* 5100-WRITE-CHECKPOINT - RECORD THE ROW JUST COMPLETED           *
+005990*****************************************************************
+006000 5100-WRITE-CHECKPOINT.
+006010     ADD 1 TO WS-ROW-COUNT.
+006020     MOVE CTL-REGION-LABEL TO CKPT-REGION-LABEL.
+006030     MOVE Y TO CKPT-LAST-Y.
+006040     MOVE WS-ROW-COUNT TO CKPT-REL-ROW-NUM.
+006050     MOVE SUM-START-TIME TO CKPT-START-TIME.
+006060     OPEN OUTPUT CHECKPOINT-FILE.
+006070     WRITE CHECKPOINT-OUTPUT-RECORD FROM CKPT-RECORD.
+006080     CLOSE CHECKPOINT-FILE.
+006090 5100-EXIT.
+006100     EXIT.
+006110*****************************************************************
+006120* 6000-WRITE-SUM-TRAILER - WRITE THE POST-RENDER SUMMARY RECORD   *
+006130*****************************************************************
+006140 6000-WRITE-SUM-TRAILER.
+006150     SET SUM-TYPE-TRAILER TO TRUE.
+006160     ACCEPT SUM-END-TIME FROM TIME.
+006170     MOVE SUM-START-TIME TO WS-TIME-BREAKDOWN.
+006180     COMPUTE WS-START-SECS =
+006190         (WS-TB-HH * 3600) + (WS-TB-MM * 60) + WS-TB-SS
+006200             + (WS-TB-CC / 100).
+006210     MOVE SUM-END-TIME TO WS-TIME-BREAKDOWN.
+006220     COMPUTE WS-END-SECS =
+006230         (WS-TB-HH * 3600) + (WS-TB-MM * 60) + WS-TB-SS
+006240             + (WS-TB-CC / 100).
+006250     IF WS-END-SECS NOT < WS-START-SECS
+006260         COMPUTE SUM-ELAPSED-SECS = WS-END-SECS - WS-START-SECS
+006270     ELSE
+006280         COMPUTE SUM-ELAPSED-SECS =
+006290             WS-END-SECS - WS-START-SECS + 86400
+006300     END-IF.
+006310     WRITE SUMMARY-OUTPUT-RECORD FROM SUM-RECORD.
+006320 6000-EXIT.
+006330     EXIT.
+006340*****************************************************************
+006350* 6100-CLEAR-CHECKPOINT - RUN COMPLETED NORMALLY, SO DISCARD THE  *
+006360*                          CHECKPOINT - THE NEXT SUBMISSION OF    *
+006370*                          THIS REGION SHOULD START FRESH.        *
+006380*****************************************************************
+006390 6100-CLEAR-CHECKPOINT.
+006400     OPEN OUTPUT CHECKPOINT-FILE.
+006410     CLOSE CHECKPOINT-FILE.
+006420 6100-EXIT.
+006430     EXIT.
+006440*****************************************************************
+006450* 7000-CLOSE-FILES - CLOSE THE RENDERED-ART OUTPUT DATASET        *
+006460*****************************************************************
+006470 7000-CLOSE-FILES.
+006480     IF CTL-MODE-ART
+006490         CLOSE ART-OUTPUT-FILE
+006500     ELSE
+006510         CLOSE PIXEL-FILE
+006520     END-IF.
+006530     CLOSE SUMMARY-FILE.
+006540 7000-EXIT.
+006550     EXIT.
+006560*****************************************************************
+006570* 9999-EXIT - END OF JOB                                         *
+006580*****************************************************************
+006590 9999-EXIT.
+006600     GOBACK.
