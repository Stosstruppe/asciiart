@@ -0,0 +1,119 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ASCIIDRV.
+000300 AUTHOR.        R L HUTCHENS.
+000400 INSTALLATION.  MATH/SCIENCE APPLICATIONS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* ASCIIDRV IS THE MULTI-REGION BATCH DRIVER FOR ASCIIART. IT     *
+000900* READS A TABLE OF NAMED REGIONS - ONE CARD-IMAGE PER REGION,    *
+001000* IN THE SAME CTLCARD LAYOUT ASCIIART ITSELF READS - AND FOR     *
+001100* EACH ONE WRITES THE CARD TO THE CONTROL-CARD DATASET AND       *
+001200* CALLS ASCIIART. ASCIIART DERIVES ITS OUTPUT DATASET NAMES FROM *
+001300* THE CARD'S REGION LABEL, SO EACH REGION IN THE TABLE LANDS IN  *
+001400* ITS OWN DISTINCTLY NAMED MEMBER WITHOUT A SEPARATE RECOMPILE   *
+001500* OR RESUBMISSION PER REGION.                                    *
+001600*                                                                *
+001700* MOD LOG                                                        *
+001800* DATE       INIT DESCRIPTION                                    *
+001900* 2026-08-09 RLH  ORIGINAL.                                      *
+001950* 2026-08-09 RLH  CHECK RETURN-CODE AFTER EACH CALL TO ASCIIART  *
+001960*                  AND REPORT FAILED REGIONS SEPARATELY FROM     *
+001970*                  RENDERED ONES.                                *
+001980* 2026-08-09 RLH  SET RETURN-CODE TO 16 AT TERMINATION WHEN ANY  *
+001990*                  REGION FAILED, SO THE JOB STEP CONDITION CODE *
+001995*                  REFLECTS A BAD RUN, NOT JUST THE SYSOUT NOTE. *
+002000*****************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT REGION-TABLE-FILE   ASSIGN TO REGNIN
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900     SELECT CTLCARD-OUT-FILE    ASSIGN TO CTLCARD
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  REGION-TABLE-FILE
+003400     RECORDING MODE IS F.
+003500 01  REGION-TABLE-RECORD        PIC X(80).
+003600 FD  CTLCARD-OUT-FILE
+003700     RECORDING MODE IS F.
+003800 01  CTLCARD-OUT-RECORD         PIC X(80).
+003900 WORKING-STORAGE SECTION.
+004000*****************************************************************
+004100* ONE REGION TABLE ENTRY IS A FULL CTLCARD IMAGE                 *
+004200*****************************************************************
+004300     COPY CTLCARD.
+004400*****************************************************************
+004500* SWITCHES AND COUNTERS                                          *
+004600*****************************************************************
+004700 01  WS-SWITCHES.
+004800     05  WS-EOF-SW           PIC X(01)   VALUE "N".
+004900         88  WS-EOF                      VALUE "Y".
+005000 01  WS-REGION-COUNT         PIC 9(4)    VALUE ZERO.
+005050 01  WS-FAILURE-COUNT        PIC 9(4)    VALUE ZERO.
+005100 PROCEDURE DIVISION.
+005200*****************************************************************
+005300* 0000-MAINLINE - OVERALL CONTROL                                *
+005400*****************************************************************
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005700     PERFORM 2000-PROCESS-REGIONS THRU 2000-EXIT
+005800         UNTIL WS-EOF.
+005900     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+006000     GO TO 9999-EXIT.
+006100*****************************************************************
+006200* 1000-INITIALIZE - OPEN THE REGION TABLE                        *
+006300*****************************************************************
+006400 1000-INITIALIZE.
+006500     OPEN INPUT REGION-TABLE-FILE.
+006600     PERFORM 2100-READ-REGION THRU 2100-EXIT.
+006700 1000-EXIT.
+006800     EXIT.
+006900*****************************************************************
+007000* 2000-PROCESS-REGIONS - WRITE ONE CONTROL CARD AND RENDER IT    *
+007100*****************************************************************
+007200 2000-PROCESS-REGIONS.
+007300     OPEN OUTPUT CTLCARD-OUT-FILE.
+007400     WRITE CTLCARD-OUT-RECORD FROM CTL-CARD-AREA.
+007500     CLOSE CTLCARD-OUT-FILE.
+007600     ADD 1 TO WS-REGION-COUNT.
+007700     DISPLAY "ASCIIDRV - RENDERING REGION " CTL-REGION-LABEL.
+007800     CALL "ASCIIART".
+007810     IF RETURN-CODE NOT = ZERO
+007820         ADD 1 TO WS-FAILURE-COUNT
+007830         DISPLAY "ASCIIDRV - REGION " CTL-REGION-LABEL
+007840             " FAILED - RETURN-CODE " RETURN-CODE
+007850     END-IF.
+007900     PERFORM 2100-READ-REGION THRU 2100-EXIT.
+008000 2000-EXIT.
+008100     EXIT.
+008200*****************************************************************
+008300* 2100-READ-REGION - READ THE NEXT REGION TABLE ENTRY            *
+008400*****************************************************************
+008500 2100-READ-REGION.
+008600     READ REGION-TABLE-FILE INTO CTL-CARD-AREA
+008700         AT END SET WS-EOF TO TRUE
+008800     END-READ.
+008900 2100-EXIT.
+009000     EXIT.
+009100*****************************************************************
+009200* 8000-TERMINATE - CLOSE THE REGION TABLE AND REPORT THE COUNT   *
+009300*****************************************************************
+009400 8000-TERMINATE.
+009500     CLOSE REGION-TABLE-FILE.
+009600     DISPLAY "ASCIIDRV - REGIONS RENDERED: " WS-REGION-COUNT.
+009650     DISPLAY "ASCIIDRV - REGIONS FAILED:   " WS-FAILURE-COUNT.
+009660     IF WS-FAILURE-COUNT > ZERO
+009670         MOVE 16 TO RETURN-CODE
+009680     END-IF.
+009700 8000-EXIT.
+009800     EXIT.
+009900*****************************************************************
+010000* 9999-EXIT - END OF JOB                                         *
+010100*****************************************************************
+010200 9999-EXIT.
+010300     STOP RUN.
