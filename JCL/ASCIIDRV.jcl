@@ -0,0 +1,33 @@
+//ASCIIDRV JOB (ACCTNO),'MANDELBROT BATCH',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* RENDERS EVERY REGION IN THE REGION TABLE (REGNIN) IN ONE      *
+//* BATCH RUN. ASCIIDRV WRITES EACH REGION'S CARD TO THE CTLCARD  *
+//* DD (A REAL, STATICALLY NAMED DD - ASCIIDRV AND ASCIIART BOTH  *
+//* ASSIGN TO THE LITERAL NAME CTLCARD) AND ASCIIART READS IT     *
+//* BACK. ASCIIART THEN BUILDS ITS OWN ART/SUMMARY/CHECKPOINT     *
+//* DATASET NAME FROM THE REGION LABEL ON THAT CARD (SEE CTLCARD) *
+//* BY ASSIGNING THOSE FILES TO A WORKING-STORAGE DATA NAME       *
+//* RATHER THAN A DD NAME - A GNUCOBOL RUNTIME EXTENSION THAT     *
+//* RESOLVES ASSIGN-TO-DATA-NAME DIRECTLY TO A FILESYSTEM PATH,   *
+//* NOT TO A DD STATEMENT. THE ARTOUT/SUMOUT/CKPTFILE/PIXOUT DDS  *
+//* BELOW ARE STATIC AND ONLY SATISFY A BLANK REGION LABEL; THEY  *
+//* DO NOT PROVIDE PER-REGION ROUTING ON A SYSTEM WHERE ASSIGN-   *
+//* TO-DATA-NAME IS NOT SUPPORTED. ON SUCH A SYSTEM ONE ARTOUT/   *
+//* SUMOUT/CKPTFILE/PIXOUT DD PER EXPECTED REGION LABEL WOULD BE  *
+//* NEEDED INSTEAD. PIXOUT IS ONLY WRITTEN WHEN A REGION'S CARD   *
+//* REQUESTS DELIMITED OUTPUT MODE (CTL-OUTPUT-MODE "D").         *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=ASCIIDRV
+//STEPLIB  DD DSN=PROD.MANDEL.LOADLIB,DISP=SHR
+//REGNIN   DD DSN=PROD.MANDEL.REGIONS,DISP=SHR
+//CTLCARD  DD DSN=&&CTLCARD,DISP=(,PASS),UNIT=SYSDA,
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=80)
+//ARTOUT   DD DSN=PROD.MANDEL.ART,DISP=(NEW,CATLG),
+//            SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=79)
+//SUMOUT   DD DSN=PROD.MANDEL.SUMMARY,DISP=(NEW,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=152)
+//CKPTFILE DD DSN=PROD.MANDEL.CKPT,DISP=(NEW,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=42)
+//PIXOUT   DD DSN=PROD.MANDEL.PIXELS,DISP=(NEW,CATLG),
+//            SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=42)
+//SYSOUT   DD SYSOUT=*
